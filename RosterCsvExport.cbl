@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author: Aleksander Berezowski
+      * Purpose: Export the SCHOOL roster extract as comma-delimited
+      *          output so it can be loaded straight into a spreadsheet.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER-CSV-EXPORT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT SCHOOL ASSIGN DYNAMIC WS-SCHOOL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SCHOOL-CSV ASSIGN DYNAMIC WS-CSV-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD SCHOOL.
+           01 SCHOOL-RECORD.
+               COPY "SchoolRecord.cpy".
+
+           FD SCHOOL-CSV.
+           01 CSV-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-SCHOOL-PATH PIC X(100) VALUE
+               "C:/Users/Sixtium/Documents/Learning/COBOL/WritingFiles.t
+      -        "xt".
+           01 WS-CSV-PATH PIC X(100) VALUE
+               "C:/Users/Sixtium/Documents/Learning/COBOL/SchoolRoster.c
+      -        "sv".
+           01 WS-EOF PIC A(1) VALUE "N".
+           01 OperatorId PIC X(10).
+           01 WS-PROGRAM-NAME PIC X(20) VALUE "ROSTER-CSV-EXPORT".
+           01 WS-ENV-SCRATCH PIC X(100).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MAIN.
+               DISPLAY "Enter operator ID:"
+               ACCEPT OperatorId.
+               CALL "RUN-LOG" USING OperatorId, WS-PROGRAM-NAME.
+               MOVE SPACES TO WS-ENV-SCRATCH.
+               ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "SCHOOL_FILE"
+                   ON EXCEPTION
+                       CONTINUE
+                   NOT ON EXCEPTION
+                       MOVE WS-ENV-SCRATCH TO WS-SCHOOL-PATH
+               END-ACCEPT.
+               MOVE SPACES TO WS-ENV-SCRATCH.
+               ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "SCHOOL_CSV_FILE"
+                   ON EXCEPTION
+                       CONTINUE
+                   NOT ON EXCEPTION
+                       MOVE WS-ENV-SCRATCH TO WS-CSV-PATH
+               END-ACCEPT.
+               OPEN INPUT SCHOOL.
+               OPEN OUTPUT SCHOOL-CSV.
+               MOVE SPACES TO CSV-LINE.
+               STRING "STUDENT-ID,NAME,GRADE-LEVEL,ENROLLMENT-DATE,"
+                      DELIMITED BY SIZE
+                      "STATUS" DELIMITED BY SIZE
+                      INTO CSV-LINE.
+               WRITE CSV-LINE.
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ SCHOOL
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END PERFORM WRITE-CSV-LINE
+                   END-READ
+               END-PERFORM.
+               CLOSE SCHOOL.
+               CLOSE SCHOOL-CSV.
+               GOBACK.
+
+            WRITE-CSV-LINE.
+               MOVE SPACES TO CSV-LINE.
+               STRING SCHOOL-STUDENT-ID DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(SCHOOL-NAME) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      SCHOOL-GRADE-LEVEL DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      SCHOOL-ENROLLMENT-DATE DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      SCHOOL-STATUS DELIMITED BY SIZE
+                      INTO CSV-LINE.
+               WRITE CSV-LINE.
+
+       END PROGRAM ROSTER-CSV-EXPORT.
