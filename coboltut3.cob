@@ -5,17 +5,55 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. STUDENT-BATCH.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CLASS PassingScore IS "A" THRU "C", "D".
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-ROSTER ASSIGN DYNAMIC WS-STUDENT-ROSTER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STUDENT-ROSTER-STATUS.
+           SELECT GRADE-PLACEMENT ASSIGN DYNAMIC WS-GRADE-PLACEMENT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-GRADES ASSIGN DYNAMIC WS-STUDENT-GRADES-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STUDENT-GRADES-STATUS.
+           SELECT PASS-FAIL-REPORT ASSIGN DYNAMIC WS-PASS-FAIL-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD STUDENT-ROSTER.
+       01 STUDENT-ROSTER-REC.
+           05 SR-STUDENT-ID PIC 9(5).
+           05 SR-NAME PIC A(25).
+           05 SR-AGE PIC 9(2).
+
+       FD GRADE-PLACEMENT.
+       01 GRADE-PLACEMENT-REC.
+           05 GP-STUDENT-ID PIC 9(5).
+           05 GP-NAME PIC A(25).
+           05 GP-AGE PIC 9(2).
+           05 GP-PLACEMENT PIC X(20).
+           05 GP-ID-PARITY PIC X(4).
+
+       FD STUDENT-GRADES.
+       01 STUDENT-GRADE-REC.
+           05 SG-STUDENT-ID PIC 9(5).
+           05 SG-NAME PIC A(25).
+           05 SG-SCORE PIC X(1).
+
+       FD PASS-FAIL-REPORT.
+       01 PASS-FAIL-LINE PIC X(60).
+
        WORKING-STORAGE SECTION.
+       01 WS-EOF PIC X(1) VALUE "N".
        01 Age PIC 9(2) VALUE 0.
        01 Grade PIC 9(2) VALUE 0.
+       01 Placement PIC X(20) VALUE SPACES.
        01 Score PIC X(1) VALUE "B".
        01 CanVoteFlag PIC 9 VALUE 0.
            88 CanVote VALUE 1.
@@ -26,32 +64,161 @@
            88 IsEven VALUE "2", "4", "6", "8".
            88 LessThan5 VALUE "1" THRU "4".
            88 ANumber VALUE "0" THRU "9".
+       01 WS-ID-PARITY PIC 9 VALUE 0.
+           88 STUDENT-ID-ODD VALUE 1.
+           88 STUDENT-ID-EVEN VALUE 0.
+       01 WS-GRADES-EOF PIC X(1) VALUE "N".
+       01 WS-PASS-COUNT PIC 9(5) VALUE 0.
+       01 WS-FAIL-COUNT PIC 9(5) VALUE 0.
+       01 OperatorId PIC X(10).
+       01 WS-PROGRAM-NAME PIC X(20) VALUE "STUDENT-BATCH".
+       01 WS-STUDENT-ROSTER-STATUS PIC X(2).
+       01 WS-STUDENT-GRADES-STATUS PIC X(2).
+       01 WS-ENV-SCRATCH PIC X(100).
+       01 WS-ENV-FOUND PIC A(1).
+       01 WS-STUDENT-ROSTER-PATH PIC X(100) VALUE "studentroster.txt".
+       01 WS-GRADE-PLACEMENT-PATH PIC X(100) VALUE "gradeplacement.txt".
+       01 WS-STUDENT-GRADES-PATH PIC X(100) VALUE "studentgrades.txt".
+       01 WS-PASS-FAIL-PATH PIC X(100) VALUE "passfailreport.txt".
        PROCEDURE DIVISION.
-       DISPLAY "Enter Age: "
-       ACCEPT Age
-       IF Age >= 18 THEN
-           DISPLAY "You can vote"
+       MOVE SPACES TO WS-ENV-SCRATCH.
+       MOVE "N" TO WS-ENV-FOUND.
+       ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "OPERATOR_ID"
+           ON EXCEPTION
+               CONTINUE
+           NOT ON EXCEPTION
+               MOVE "Y" TO WS-ENV-FOUND
+       END-ACCEPT.
+       IF WS-ENV-FOUND = "Y" THEN
+           MOVE WS-ENV-SCRATCH TO OperatorId
+       ELSE
+           DISPLAY "Enter operator ID:"
+           ACCEPT OperatorId
+       END-IF.
+       CALL "RUN-LOG" USING OperatorId, WS-PROGRAM-NAME.
+       MOVE SPACES TO WS-ENV-SCRATCH.
+       ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT
+               "STUDENT_ROSTER_FILE"
+           ON EXCEPTION
+               CONTINUE
+           NOT ON EXCEPTION
+               MOVE WS-ENV-SCRATCH TO WS-STUDENT-ROSTER-PATH
+       END-ACCEPT.
+       MOVE SPACES TO WS-ENV-SCRATCH.
+       ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT
+               "GRADE_PLACEMENT_FILE"
+           ON EXCEPTION
+               CONTINUE
+           NOT ON EXCEPTION
+               MOVE WS-ENV-SCRATCH TO WS-GRADE-PLACEMENT-PATH
+       END-ACCEPT.
+       MOVE SPACES TO WS-ENV-SCRATCH.
+       ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT
+               "STUDENT_GRADES_FILE"
+           ON EXCEPTION
+               CONTINUE
+           NOT ON EXCEPTION
+               MOVE WS-ENV-SCRATCH TO WS-STUDENT-GRADES-PATH
+       END-ACCEPT.
+       MOVE SPACES TO WS-ENV-SCRATCH.
+       ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT
+               "PASS_FAIL_REPORT_FILE"
+           ON EXCEPTION
+               CONTINUE
+           NOT ON EXCEPTION
+               MOVE WS-ENV-SCRATCH TO WS-PASS-FAIL-PATH
+       END-ACCEPT.
+       OPEN INPUT STUDENT-ROSTER.
+       IF WS-STUDENT-ROSTER-STATUS NOT = "00" THEN
+           DISPLAY "STUDENT-ROSTER not found, skipping grade "
+               "placement"
        ELSE
-           DISPLAY "You can't vote"
-       END-IF
+           OPEN OUTPUT GRADE-PLACEMENT
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-ROSTER
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END PERFORM PLACE-STUDENT
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-ROSTER
+           CLOSE GRADE-PLACEMENT
+       END-IF.
 
-       IF Age LESS THAN 5 THEN
-           DISPLAY "Stay Home"
-       END-IF
+       PERFORM GRADE-REPORT.
+       GOBACK.
 
-       IF Age = 5 THEN
-           DISPLAY "Go to Kindergarten"
-       END-IF
+       GRADE-REPORT.
+           OPEN INPUT STUDENT-GRADES.
+           IF WS-STUDENT-GRADES-STATUS NOT = "00" THEN
+               DISPLAY "STUDENT-GRADES not found, skipping pass/fail "
+                   "report"
+           ELSE
+               OPEN OUTPUT PASS-FAIL-REPORT
+               PERFORM UNTIL WS-GRADES-EOF = "Y"
+                   READ STUDENT-GRADES
+                       AT END MOVE "Y" TO WS-GRADES-EOF
+                       NOT AT END PERFORM CHECK-GRADE
+                   END-READ
+               END-PERFORM
+               MOVE SPACES TO PASS-FAIL-LINE
+               STRING "Total Passing: " DELIMITED BY SIZE
+                      WS-PASS-COUNT DELIMITED BY SIZE
+                      INTO PASS-FAIL-LINE
+               WRITE PASS-FAIL-LINE
+               DISPLAY PASS-FAIL-LINE
+               MOVE SPACES TO PASS-FAIL-LINE
+               STRING "Total Failing: " DELIMITED BY SIZE
+                      WS-FAIL-COUNT DELIMITED BY SIZE
+                      INTO PASS-FAIL-LINE
+               WRITE PASS-FAIL-LINE
+               DISPLAY PASS-FAIL-LINE
+               CLOSE STUDENT-GRADES
+               CLOSE PASS-FAIL-REPORT
+           END-IF.
 
-       IF AGE > 5 AND Age < 18 THEN
-           COMPUTE Grade = Age - 5
-           DISPLAY "Go to grade " Grade
-       END-IF
+       CHECK-GRADE.
+           MOVE SG-SCORE TO Score.
+           MOVE SPACES TO PASS-FAIL-LINE.
+           IF Score IS PassingScore THEN
+               ADD 1 TO WS-PASS-COUNT
+               STRING "PASS: " DELIMITED BY SIZE
+                      SG-NAME DELIMITED BY SIZE
+                      INTO PASS-FAIL-LINE
+           ELSE
+               ADD 1 TO WS-FAIL-COUNT
+               STRING "FAIL: " DELIMITED BY SIZE
+                      SG-NAME DELIMITED BY SIZE
+                      INTO PASS-FAIL-LINE
+           END-IF.
+           WRITE PASS-FAIL-LINE.
+           DISPLAY PASS-FAIL-LINE.
 
-       IF Age >= 18
-           DISPLAY "Go to College"
-       END-IF
+       PLACE-STUDENT.
+           MOVE SR-AGE TO Age.
+           IF Age >= 18 THEN
+               MOVE "Go to College" TO Placement
+           ELSE IF Age = 5 THEN
+               MOVE "Go to Kindergarten" TO Placement
+           ELSE IF Age > 5 AND Age < 18 THEN
+               COMPUTE Grade = Age - 5
+               MOVE SPACES TO Placement
+               STRING "Go to grade " DELIMITED BY SIZE
+                      Grade DELIMITED BY SIZE
+                      INTO Placement
+           ELSE
+               MOVE "Stay Home" TO Placement
+           END-IF.
+           DISPLAY SR-NAME " (age " Age "): " Placement.
 
-       *> Avoid else if statement
+           COMPUTE WS-ID-PARITY = FUNCTION MOD(SR-STUDENT-ID, 2).
+           IF STUDENT-ID-ODD THEN
+               MOVE "ODD" TO GP-ID-PARITY
+           ELSE
+               MOVE "EVEN" TO GP-ID-PARITY
+           END-IF.
 
-       STOP RUN.
+           MOVE SR-STUDENT-ID TO GP-STUDENT-ID.
+           MOVE SR-NAME TO GP-NAME.
+           MOVE Age TO GP-AGE.
+           MOVE Placement TO GP-PLACEMENT.
+           WRITE GRADE-PLACEMENT-REC.
