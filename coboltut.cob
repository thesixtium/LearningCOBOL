@@ -8,44 +8,112 @@
        IDENTIFICATION DIVISION. *> information about the program
        PROGRAM-ID. coboltut.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTIONS ASSIGN DYNAMIC WS-TRANSACTIONS-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANSACTIONS-STATUS.
+           SELECT PERSON-MASTER ASSIGN DYNAMIC WS-PERSON-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PERSON-STATUS.
+
        DATA DIVISION.
        FILE SECTION. *> Data sent and recieved from storage
+       FD TRANSACTIONS.
+       01 TRANSACTION-REC.
+           02 TRANS-AMOUNT PIC 9(5).
+
+       FD PERSON-MASTER.
+       01 PERSON-RECORD.
+           02 PM-NAME PIC X(30).
+           02 PM-SSNUM.
+               03 PM-SSAREA  PIC 999.
+               03 PM-SSGROUP PIC 99.
+               03 PM-SSSERIAL PIC 9999.
+
        WORKING-STORAGE SECTION. *> Variables inside of program
        01 UserName PIC X(30) VALUE "You".
            *> Defines alphanumeric UserName of max length 30
            *> Default value of "You"
-       01 Num1 PIC 9 VALUE ZEROS.
-           *> Define numeric Num1 with range 0-9
-       01 Num2 PIC 9 VALUE ZEROS.
-           *> Define numeric Num2 with range 0-9
-       01 Total PIC 99 VALUE 0.
-           *> Define numeric Total with range 0-99
+       01 Total PIC 9(7) VALUE 0.
+           *> Running balance accumulated across the transaction file
        01 SSNum.
            02 SSArea   PIC 999.
            02 SSGroup  PIC 99.
            02 SSSerial PIC 9999.
            *> Define composite variable with 3 numerics
        01 PIValue CONSTANT AS 3.14.
+       01 WS-TRANSACTIONS-PATH PIC X(100) VALUE
+           "C:/Users/Sixtium/Documents/Learning/COBOL/Transactions.txt".
+       01 WS-PERSON-PATH PIC X(100) VALUE
+           "C:/Users/Sixtium/Documents/Learning/COBOL/PersonMaster.txt".
+       01 WS-EOF PIC X(1) VALUE "N".
+       01 WS-TRANSACTIONS-STATUS PIC X(2).
+       01 WS-PERSON-STATUS PIC X(2).
+       01 OperatorId PIC X(10).
+       01 WS-PROGRAM-NAME PIC X(20) VALUE "COBOLTUT".
+       01 WS-ENV-SCRATCH PIC X(100).
        *> ZEROS ZERO 0
        *> SPACE SPACES
        *> HIGH-VALUES HIGH-VALUE
        *> LOW_VALUES LOW-VALUE
 
        PROCEDURE DIVISION.
+       DISPLAY "Enter operator ID:".
+       ACCEPT OperatorId.
+       CALL "RUN-LOG" USING OperatorId, WS-PROGRAM-NAME.
+       MOVE SPACES TO WS-ENV-SCRATCH.
+       ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "TRANSACTIONS_FILE"
+           ON EXCEPTION
+               CONTINUE
+           NOT ON EXCEPTION
+               MOVE WS-ENV-SCRATCH TO WS-TRANSACTIONS-PATH
+       END-ACCEPT.
+       MOVE SPACES TO WS-ENV-SCRATCH.
+       ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "PERSON_MASTER_FILE"
+           ON EXCEPTION
+               CONTINUE
+           NOT ON EXCEPTION
+               MOVE WS-ENV-SCRATCH TO WS-PERSON-PATH
+       END-ACCEPT.
+
        DISPLAY "What is your name ".
        ACCEPT UserName.
        DISPLAY "Hello " UserName.
 
-       MOVE ZERO TO UserName.
-       DISPLAY UserName.
+       OPEN INPUT TRANSACTIONS.
+       IF WS-TRANSACTIONS-STATUS NOT = "00" THEN
+           DISPLAY "TRANSACTIONS not found, balance stays at zero"
+       ELSE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRANSACTIONS
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END ADD TRANS-AMOUNT TO Total
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTIONS
+       END-IF.
+       DISPLAY "Final balance: " Total.
 
-       DISPLAY "Enter 2 values to sum "
-       ACCEPT Num1
-       ACCEPT Num2
-       COMPUTE Total = Num1 + Num2
-       DISPLAY Num1 " + " Num2 " = " Total
        DISPLAY "Enter your SSN"
        ACCEPT SSNum
-       DISPLAY "Area " SSArea
+       IF SSArea = ZERO THEN
+           DISPLAY "Invalid SSN: area may not be zero"
+       ELSE
+           DISPLAY "Area " SSArea
+           MOVE UserName TO PM-NAME
+           MOVE SSArea TO PM-SSAREA
+           MOVE SSGroup TO PM-SSGROUP
+           MOVE SSSerial TO PM-SSSERIAL
+           OPEN EXTEND PERSON-MASTER
+           IF WS-PERSON-STATUS = "35" THEN
+               OPEN OUTPUT PERSON-MASTER
+               CLOSE PERSON-MASTER
+               OPEN EXTEND PERSON-MASTER
+           END-IF
+           WRITE PERSON-RECORD
+           CLOSE PERSON-MASTER
+       END-IF
 
        STOP RUN.
