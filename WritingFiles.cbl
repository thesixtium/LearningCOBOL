@@ -9,12 +9,17 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-               SELECT STUDENT ASSIGN TO "C:/Users/Sixtium/Documents/Lear
-      -            "ning/COBOL/ReadingFiles.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-               SELECT SCHOOL ASSIGN TO "C:/Users/Sixtium/Documents/Learn
-      -            "ing/COBOL/WritingFiles.txt"
+               SELECT STUDENT ASSIGN DYNAMIC WS-STUDENT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SCHOOL ASSIGN DYNAMIC WS-SCHOOL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHOOL-STATUS.
+               SELECT EXCEPTIONS ASSIGN DYNAMIC WS-EXCEPTIONS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-STATUS.
+               SELECT CHECKPOINT ASSIGN DYNAMIC WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
@@ -22,25 +27,186 @@
            01 STUDENT-FILE.
                05 STUDENT-ID PIC 9(5).
                05 NAME PIC A(25).
+               05 GRADE-LEVEL PIC 9(2).
+               05 ENROLLMENT-DATE PIC 9(8).
+               05 STUDENT-STATUS PIC A(1).
+                   88 STUDENT-ACTIVE VALUE "A".
+                   88 STUDENT-INACTIVE VALUE "I".
+
+           FD SCHOOL.
+           01 SCHOOL-RECORD.
+               COPY "SchoolRecord.cpy".
+
+           FD EXCEPTIONS.
+           01 EXCEPTION-RECORD.
+               05 EXC-STUDENT-ID PIC 9(5).
+               05 EXC-NAME PIC A(25).
+               05 EXC-REASON PIC A(25).
+
+           FD CHECKPOINT.
+           01 CHECKPOINT-RECORD.
+               05 CKPT-READ-COUNT PIC 9(7).
 
            WORKING-STORAGE SECTION.
+           01 WS-STUDENT-PATH PIC X(100) VALUE
+               "C:/Users/Sixtium/Documents/Learning/COBOL/ReadingFiles.t
+      -        "xt".
+           01 WS-SCHOOL-PATH PIC X(100) VALUE
+               "C:/Users/Sixtium/Documents/Learning/COBOL/WritingFiles.t
+      -        "xt".
+           01 WS-EXCEPTIONS-PATH PIC X(100) VALUE
+               "C:/Users/Sixtium/Documents/Learning/COBOL/Exceptions.txt
+      -        "".
+           01 WS-CHECKPOINT-PATH PIC X(100) VALUE
+               "C:/Users/Sixtium/Documents/Learning/COBOL/Checkpoint.txt
+      -        "".
+           01 WS-SCHOOL-STATUS PIC X(2).
+           01 WS-EXCEPTIONS-STATUS PIC X(2).
+           01 WS-CHECKPOINT-STATUS PIC X(2).
+           01 WS-CHECKPOINT-EOF PIC A(1) VALUE "N".
+           01 WS-CHECKPOINT-SKIP-COUNT PIC 9(7) VALUE ZERO.
+           01 WS-ENV-SCRATCH PIC X(100).
            01 WS-STUDENT.
                05 WS-STUDENT-ID PIC 9(5).
                05 WS-NAME PIC A(25).
+               05 WS-GRADE-LEVEL PIC 9(2).
+               05 WS-ENROLLMENT-DATE PIC 9(8).
+               05 WS-STUDENT-STATUS PIC A(1).
            01 WS-EOF PIC A(1).
+           01 WS-READ-COUNT PIC 9(7) VALUE 0.
+           01 WS-WRITTEN-COUNT PIC 9(7) VALUE 0.
+           01 WS-REJECTED-COUNT PIC 9(7) VALUE 0.
+           01 WS-SKIPPED-COUNT PIC 9(7) VALUE 0.
+           01 OperatorId PIC X(10).
+           01 WS-PROGRAM-NAME PIC X(20) VALUE "READING-FILES".
+           01 WS-ENV-FOUND PIC A(1).
 
        PROCEDURE DIVISION.
+           MOVE SPACES TO WS-ENV-SCRATCH.
+           MOVE "N" TO WS-ENV-FOUND.
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "OPERATOR_ID"
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   MOVE "Y" TO WS-ENV-FOUND
+           END-ACCEPT.
+           IF WS-ENV-FOUND = "Y" THEN
+               MOVE WS-ENV-SCRATCH TO OperatorId
+           ELSE
+               DISPLAY "Enter operator ID:"
+               ACCEPT OperatorId
+           END-IF.
+           CALL "RUN-LOG" USING OperatorId, WS-PROGRAM-NAME.
+           MOVE SPACES TO WS-ENV-SCRATCH.
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "STUDENT_FILE"
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   MOVE WS-ENV-SCRATCH TO WS-STUDENT-PATH
+           END-ACCEPT.
+           MOVE SPACES TO WS-ENV-SCRATCH.
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "SCHOOL_FILE"
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   MOVE WS-ENV-SCRATCH TO WS-SCHOOL-PATH
+           END-ACCEPT.
+           MOVE SPACES TO WS-ENV-SCRATCH.
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "EXCEPTIONS_FILE"
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   MOVE WS-ENV-SCRATCH TO WS-EXCEPTIONS-PATH
+           END-ACCEPT.
+           MOVE SPACES TO WS-ENV-SCRATCH.
+           ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "CHECKPOINT_FILE"
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   MOVE WS-ENV-SCRATCH TO WS-CHECKPOINT-PATH
+           END-ACCEPT.
+           PERFORM LOAD-CHECKPOINT.
            OPEN INPUT STUDENT.
+           OPEN EXTEND SCHOOL.
+           IF WS-SCHOOL-STATUS = "35" THEN
+               OPEN OUTPUT SCHOOL
+               CLOSE SCHOOL
+               OPEN EXTEND SCHOOL
+           END-IF.
+           OPEN EXTEND EXCEPTIONS.
+           IF WS-EXCEPTIONS-STATUS = "35" THEN
+               OPEN OUTPUT EXCEPTIONS
+               CLOSE EXCEPTIONS
+               OPEN EXTEND EXCEPTIONS
+           END-IF.
+           OPEN OUTPUT CHECKPOINT.
                PERFORM UNTIL WS-EOF="Y"
                    READ STUDENT INTO WS-STUDENT
                        AT END MOVE "Y" TO WS-EOF
-                       NOT AT END DISPLAY WS-STUDENT
+                       NOT AT END
+                           ADD 1 TO WS-READ-COUNT
+                           DISPLAY WS-STUDENT
+                           IF WS-READ-COUNT > WS-CHECKPOINT-SKIP-COUNT
+                               PERFORM VALIDATE-STUDENT
+                           ELSE
+                               ADD 1 TO WS-SKIPPED-COUNT
+                           END-IF
+                           PERFORM SAVE-CHECKPOINT
                    END-READ
-                   OPEN EXTEND SCHOOL
-                       WRITE NAME
-                   END-WRITE
-                   CLOSE SCHOOL
               END-PERFORM.
            CLOSE STUDENT.
+           CLOSE SCHOOL.
+           CLOSE EXCEPTIONS.
+           CLOSE CHECKPOINT.
+           PERFORM DISPLAY-CONTROL-TOTALS.
+           GOBACK.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF WS-CHECKPOINT-STATUS = "00" THEN
+               PERFORM UNTIL WS-CHECKPOINT-EOF = "Y"
+                   READ CHECKPOINT
+                       AT END MOVE "Y" TO WS-CHECKPOINT-EOF
+                       NOT AT END
+                           MOVE CKPT-READ-COUNT TO
+                               WS-CHECKPOINT-SKIP-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-READ-COUNT TO CKPT-READ-COUNT.
+           WRITE CHECKPOINT-RECORD.
+
+       VALIDATE-STUDENT.
+           IF WS-STUDENT-ID = ZERO THEN
+               MOVE WS-STUDENT-ID TO EXC-STUDENT-ID
+               MOVE WS-NAME TO EXC-NAME
+               MOVE "Invalid student ID" TO EXC-REASON
+               WRITE EXCEPTION-RECORD
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE IF WS-NAME = SPACES THEN
+               MOVE WS-STUDENT-ID TO EXC-STUDENT-ID
+               MOVE WS-NAME TO EXC-NAME
+               MOVE "Blank name" TO EXC-REASON
+               WRITE EXCEPTION-RECORD
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE WS-STUDENT-ID TO SCHOOL-STUDENT-ID
+               MOVE WS-NAME TO SCHOOL-NAME
+               MOVE WS-GRADE-LEVEL TO SCHOOL-GRADE-LEVEL
+               MOVE WS-ENROLLMENT-DATE TO SCHOOL-ENROLLMENT-DATE
+               MOVE WS-STUDENT-STATUS TO SCHOOL-STATUS
+               WRITE SCHOOL-RECORD
+               ADD 1 TO WS-WRITTEN-COUNT
+           END-IF.
+
+       DISPLAY-CONTROL-TOTALS.
+           DISPLAY "===== ROSTER EXTRACT CONTROL TOTALS =====".
+           DISPLAY "Students read:      " WS-READ-COUNT.
+           DISPLAY "Skipped (checkpoint): " WS-SKIPPED-COUNT.
+           DISPLAY "Written to SCHOOL:   " WS-WRITTEN-COUNT.
+           DISPLAY "Rejected (exceptions): " WS-REJECTED-COUNT.
 
        END PROGRAM READING-FILES.
