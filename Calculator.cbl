@@ -5,34 +5,227 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT CALC-REQUESTS ASSIGN DYNAMIC
+                   WS-CALC-REQUESTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-REQUESTS-STATUS.
+               SELECT CALC-RESULTS ASSIGN DYNAMIC
+                   WS-CALC-RESULTS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-RESULTS-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+           FILE SECTION.
+           FD CALC-REQUESTS.
+           01 CALC-REQUEST-REC.
+               05 CR-FIRST-NUMBER PIC 9(2).
+               05 CR-OPERATOR PIC A(1).
+               05 CR-SECOND-NUMBER PIC 9(2).
+
+           FD CALC-RESULTS.
+           01 CALC-RESULT-REC.
+               05 CRR-MODE PIC A(1).
+               05 CRR-FIRST-NUMBER PIC 9(4)V99.
+               05 CRR-OPERATOR PIC A(1).
+               05 CRR-SECOND-NUMBER PIC 9(4)V99.
+               05 CRR-RESULT PIC -(4)9.99.
+
+           WORKING-STORAGE SECTION.
+           77 RunMode PIC A(1).
            77 CalcsRequired PIC 9(2).
            77 FirstNumber PIC 9(2).
            77 Operator PIC A(1).
            77 SecondNumber PIC 9(2).
-           77 Result PIC 9(4).
+           77 Result PIC S9(4).
+           77 OperatorId PIC X(10).
+           77 WS-PROGRAM-NAME PIC X(20) VALUE "CALCULATOR".
+           77 AmountMode PIC A(1).
+           77 FirstAmount PIC 9(4)V99.
+           77 SecondAmount PIC 9(4)V99.
+           77 AmountResult PIC S9(4)V99.
+           77 WS-EOF PIC A(1) VALUE "N".
+           77 WS-CALC-REQUESTS-PATH PIC X(100) VALUE
+               "CalcRequests.txt".
+           77 WS-CALC-RESULTS-PATH PIC X(100) VALUE
+               "CalcResults.txt".
+           77 WS-ENV-SCRATCH PIC X(100).
+           77 WS-ENV-FOUND PIC A(1).
+           77 WS-CALC-REQUESTS-STATUS PIC X(2).
+           77 WS-CALC-RESULTS-STATUS PIC X(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             MAIN.
-               DISPLAY "Enter the number of calcs required:"
-               ACCEPT CalcsRequired.
-               DISPLAY "CalcsRequired: ",CalcsRequired.
-               PERFORM CALCULATIONS CalcsRequired TIMES.
-               STOP RUN.
+               MOVE SPACES TO WS-ENV-SCRATCH.
+               MOVE "N" TO WS-ENV-FOUND.
+               ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "OPERATOR_ID"
+                   ON EXCEPTION
+                       CONTINUE
+                   NOT ON EXCEPTION
+                       MOVE "Y" TO WS-ENV-FOUND
+               END-ACCEPT.
+               IF WS-ENV-FOUND = "Y" THEN
+                   MOVE WS-ENV-SCRATCH TO OperatorId
+               ELSE
+                   DISPLAY "Enter operator ID:"
+                   ACCEPT OperatorId
+               END-IF.
+               CALL "RUN-LOG" USING OperatorId, WS-PROGRAM-NAME.
+               MOVE SPACES TO WS-ENV-SCRATCH.
+               ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT
+                       "CALC_REQUESTS_FILE"
+                   ON EXCEPTION
+                       CONTINUE
+                   NOT ON EXCEPTION
+                       MOVE WS-ENV-SCRATCH TO WS-CALC-REQUESTS-PATH
+               END-ACCEPT.
+               MOVE SPACES TO WS-ENV-SCRATCH.
+               ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT
+                       "CALC_RESULTS_FILE"
+                   ON EXCEPTION
+                       CONTINUE
+                   NOT ON EXCEPTION
+                       MOVE WS-ENV-SCRATCH TO WS-CALC-RESULTS-PATH
+               END-ACCEPT.
+               OPEN EXTEND CALC-RESULTS.
+               IF WS-CALC-RESULTS-STATUS = "35" THEN
+                   OPEN OUTPUT CALC-RESULTS
+                   CLOSE CALC-RESULTS
+                   OPEN EXTEND CALC-RESULTS
+               END-IF.
+               MOVE SPACES TO WS-ENV-SCRATCH.
+               MOVE "N" TO WS-ENV-FOUND.
+               ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "CALC_RUN_MODE"
+                   ON EXCEPTION
+                       CONTINUE
+                   NOT ON EXCEPTION
+                       MOVE "Y" TO WS-ENV-FOUND
+               END-ACCEPT.
+               IF WS-ENV-FOUND = "Y" THEN
+                   MOVE WS-ENV-SCRATCH TO RunMode
+               ELSE
+                   DISPLAY "Enter mode (I=Interactive, B=Batch):"
+                   ACCEPT RunMode
+               END-IF.
+               IF RunMode = "B" OR RunMode = "b" THEN
+                   PERFORM BATCH-CALCULATIONS
+               ELSE
+                   DISPLAY "Enter the number of calcs required:"
+                   ACCEPT CalcsRequired
+                   DISPLAY "CalcsRequired: ",CalcsRequired
+                   PERFORM CALCULATIONS CalcsRequired TIMES
+               END-IF.
+               CLOSE CALC-RESULTS.
+               GOBACK.
 
             CALCULATIONS.
-               DISPLAY "Enter the first number:"
-               ACCEPT FirstNumber.
-               DISPLAY "Enter operator (+ or *):"
-               ACCEPT Operator.
-               DISPLAY "Enter the second number:"
-               ACCEPT SecondNumber.
+               DISPLAY "Enter amount type (W=Whole number, D=Decimal):"
+               ACCEPT AmountMode.
+               IF AmountMode = "D" OR AmountMode = "d" THEN
+                   DISPLAY "Enter the first amount:"
+                   ACCEPT FirstAmount
+                   DISPLAY "Enter operator (+, -, * or /):"
+                   ACCEPT Operator
+                   DISPLAY "Enter the second amount:"
+                   ACCEPT SecondAmount
+                   PERFORM DO-DECIMAL-CALCULATION
+               ELSE
+                   DISPLAY "Enter the first number:"
+                   ACCEPT FirstNumber
+                   DISPLAY "Enter operator (+, -, * or /):"
+                   ACCEPT Operator
+                   DISPLAY "Enter the second number:"
+                   ACCEPT SecondNumber
+                   PERFORM DO-CALCULATION
+               END-IF.
+
+            BATCH-CALCULATIONS.
+               OPEN INPUT CALC-REQUESTS.
+               IF WS-CALC-REQUESTS-STATUS NOT = "00" THEN
+                   DISPLAY "CALC-REQUESTS not found, skipping batch "
+                       "calculations"
+               ELSE
+                   PERFORM UNTIL WS-EOF = "Y"
+                       READ CALC-REQUESTS
+                           AT END
+                               MOVE "Y" TO WS-EOF
+                           NOT AT END
+                               MOVE CR-FIRST-NUMBER TO FirstNumber
+                               MOVE CR-OPERATOR TO Operator
+                               MOVE CR-SECOND-NUMBER TO SecondNumber
+                               PERFORM DO-CALCULATION
+                       END-READ
+                   END-PERFORM
+                   CLOSE CALC-REQUESTS
+               END-IF.
+
+            DO-CALCULATION.
                IF Operator = "+" THEN
                    COMPUTE Result = FirstNumber + SecondNumber
-               ELSE
+                   DISPLAY "Result is: ", Result
+                   PERFORM WRITE-RESULT
+               ELSE IF Operator = "-" THEN
+                   COMPUTE Result = FirstNumber - SecondNumber
+                   DISPLAY "Result is: ", Result
+                   PERFORM WRITE-RESULT
+               ELSE IF Operator = "*" THEN
                    COMPUTE Result = FirstNumber * SecondNumber
-               END-IF
-               DISPLAY "Result is: ", Result.
+                   DISPLAY "Result is: ", Result
+                   PERFORM WRITE-RESULT
+               ELSE IF Operator = "/" THEN
+                   IF SecondNumber = 0 THEN
+                       DISPLAY "Error: division by zero"
+                   ELSE
+                       COMPUTE Result = FirstNumber / SecondNumber
+                       DISPLAY "Result is: ", Result
+                       PERFORM WRITE-RESULT
+                   END-IF
+               ELSE
+                   DISPLAY "Error: unknown operator '", Operator, "'"
+               END-IF.
+
+            DO-DECIMAL-CALCULATION.
+               IF Operator = "+" THEN
+                   COMPUTE AmountResult = FirstAmount + SecondAmount
+                   DISPLAY "Result is: ", AmountResult
+                   PERFORM WRITE-DECIMAL-RESULT
+               ELSE IF Operator = "-" THEN
+                   COMPUTE AmountResult = FirstAmount - SecondAmount
+                   DISPLAY "Result is: ", AmountResult
+                   PERFORM WRITE-DECIMAL-RESULT
+               ELSE IF Operator = "*" THEN
+                   COMPUTE AmountResult = FirstAmount * SecondAmount
+                   DISPLAY "Result is: ", AmountResult
+                   PERFORM WRITE-DECIMAL-RESULT
+               ELSE IF Operator = "/" THEN
+                   IF SecondAmount = 0 THEN
+                       DISPLAY "Error: division by zero"
+                   ELSE
+                       COMPUTE AmountResult = FirstAmount / SecondAmount
+                       DISPLAY "Result is: ", AmountResult
+                       PERFORM WRITE-DECIMAL-RESULT
+                   END-IF
+               ELSE
+                   DISPLAY "Error: unknown operator '", Operator, "'"
+               END-IF.
+
+            WRITE-RESULT.
+               MOVE "W" TO CRR-MODE.
+               MOVE FirstNumber TO CRR-FIRST-NUMBER.
+               MOVE Operator TO CRR-OPERATOR.
+               MOVE SecondNumber TO CRR-SECOND-NUMBER.
+               MOVE Result TO CRR-RESULT.
+               WRITE CALC-RESULT-REC.
+
+            WRITE-DECIMAL-RESULT.
+               MOVE "D" TO CRR-MODE.
+               MOVE FirstAmount TO CRR-FIRST-NUMBER.
+               MOVE Operator TO CRR-OPERATOR.
+               MOVE SecondAmount TO CRR-SECOND-NUMBER.
+               MOVE AmountResult TO CRR-RESULT.
+               WRITE CALC-RESULT-REC.
 
        END PROGRAM CALCULATOR.
