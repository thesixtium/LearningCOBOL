@@ -0,0 +1,5 @@
+           05 SCHOOL-STUDENT-ID PIC 9(5).
+           05 SCHOOL-NAME PIC A(25).
+           05 SCHOOL-GRADE-LEVEL PIC 9(2).
+           05 SCHOOL-ENROLLMENT-DATE PIC 9(8).
+           05 SCHOOL-STATUS PIC A(1).
