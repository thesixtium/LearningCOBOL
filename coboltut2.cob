@@ -6,14 +6,19 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "customermaster.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WS-CustomerKey
+           FILE STATUS IS WS-CustomerStatus.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 SampleData PIC X(10) VALUE "Stuff".
-       01 JustLetters PIC A(3) VALUE "ABC".
-       01 JustNums PIC 9(4) VALUE 1234.
-       01 SignedInt PIC S9(4) VALUE -1234.
-       01 PayCheck PIC 9(4)V9(2) VALUE ZEROS.
+       FD CUSTOMER-MASTER.
        01 Customer.
            02 Ident PIC 9(3).
            02 CustName PIC X(20).
@@ -21,21 +26,47 @@
                03 MOB PIC 9(2).
                03 DOB PIC 9(2).
                03 YOB PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CustomerStatus PIC X(2).
+       01 WS-CustomerKey PIC 9(4).
+       01 SampleData PIC X(10) VALUE "Stuff".
+       01 JustLetters PIC A(3) VALUE "ABC".
+       01 JustNums PIC 9(4) VALUE 1234.
+       01 SignedInt PIC S9(4) VALUE -1234.
+       01 PayCheck PIC 9(4)V9(2) VALUE 1000.00.
+       01 TaxDeduction PIC 9(4)V9(2) VALUE ZEROS.
+       01 BenefitDeduction PIC 9(4)V9(2) VALUE ZEROS.
+       01 NetPay PIC S9(4)V9(2) VALUE ZEROS.
        01 Num1 PIC 9 VALUE 5.
        01 Num2 PIC 9 VALUE 5.
        01 Num3 PIC 9 VALUE 5.
        01 Ans PIC S9(2)V9(2) VALUE 0.
        01 Rem PIC 9V9(2).
+       01 OperatorId PIC X(10).
+       01 WS-PROGRAM-NAME PIC X(20) VALUE "YOUR-PROGRAM-NAME".
 
        PROCEDURE DIVISION.
+       DISPLAY "Enter operator ID:"
+       ACCEPT OperatorId.
+       CALL "RUN-LOG" USING OperatorId, WS-PROGRAM-NAME.
+       PERFORM OPEN-CUSTOMER-MASTER.
+       MOVE "123Bob Smith           12211974" TO Customer.
+       MOVE Ident TO WS-CustomerKey.
+       WRITE Customer
+           INVALID KEY
+               DISPLAY "Customer " Ident " already on file"
+       END-WRITE.
+       DISPLAY CustName.
+       DISPLAY MOB "/" DOB "/" YOB.
+       PERFORM LOOKUP-CUSTOMER.
+       CLOSE CUSTOMER-MASTER.
+
        MOVE "More Stuff" TO SampleData
        MOVE "123" TO SampleData
        MOVE 123 TO SampleData
        DISPLAY SampleData
-       DISPLAY PayCheck
-       MOVE "123Bob Smith           12211974" TO Customer
-       DISPLAY CustName
-       DISPLAY MOB "/" DOB "/" YOB
+       PERFORM COMPUTE-NET-PAY
 
        MOVE ZERO TO SampleData
        DISPLAY SampleData
@@ -59,10 +90,45 @@
        MULTIPLY Num1 BY Num2 GIVING Ans
        DISPLAY Ans
        DIVIDE Num1 BY Num2 GIVING Ans
-       DISPLAY Ans
+           ON SIZE ERROR
+               DISPLAY "Error: division by zero, skipping transaction"
+           NOT ON SIZE ERROR
+               DISPLAY Ans
+       END-DIVIDE
        DIVIDE Num1 BY Num2 GIVING Ans REMAINDER Rem
-       DISPLAY Ans
+           ON SIZE ERROR
+               DISPLAY "Error: division by zero, skipping transaction"
+           NOT ON SIZE ERROR
+               DISPLAY Ans
+       END-DIVIDE
        COMPUTE Ans = Num1 + Num2
        DISPLAY Ans
 
        STOP RUN.
+
+       OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER.
+           IF WS-CustomerStatus = "35" THEN
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF.
+
+       COMPUTE-NET-PAY.
+           COMPUTE TaxDeduction = PayCheck * 0.15.
+           COMPUTE BenefitDeduction = PayCheck * 0.05.
+           COMPUTE NetPay = PayCheck - TaxDeduction - BenefitDeduction.
+           DISPLAY "Gross Pay: " PayCheck.
+           DISPLAY "Tax Deduction: " TaxDeduction.
+           DISPLAY "Benefit Deduction: " BenefitDeduction.
+           DISPLAY "Net Pay: " NetPay.
+
+       LOOKUP-CUSTOMER.
+           MOVE 123 TO WS-CustomerKey.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "Customer not on file: " WS-CustomerKey
+               NOT INVALID KEY
+                   DISPLAY "Found customer " Ident ": " CustName
+                   DISPLAY "Born " MOB "/" DOB "/" YOB
+           END-READ.
