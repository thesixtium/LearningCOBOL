@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author: Aleksander Berezowski
+      * Purpose: Shared run-log subprogram. Each batch job CALLs this
+      *          once at sign-on so there is an audit trail of who ran
+      *          what and when.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUN-LOG.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT RUN-LOG-FILE ASSIGN DYNAMIC WS-RUN-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-LOG-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD RUN-LOG-FILE.
+           01 RUN-LOG-REC PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-RUN-LOG-PATH PIC X(100) VALUE
+               "C:/Users/Sixtium/Documents/Learning/COBOL/RunLog.txt".
+           01 WS-RUN-LOG-STATUS PIC X(2).
+           01 WS-ENV-SCRATCH PIC X(100).
+           01 WS-DATE-TIME.
+               05 WS-LOG-YEAR PIC 9(4).
+               05 WS-LOG-MONTH PIC 9(2).
+               05 WS-LOG-DAY PIC 9(2).
+               05 WS-LOG-HOUR PIC 9(2).
+               05 WS-LOG-MINUTE PIC 9(2).
+               05 WS-LOG-SECOND PIC 9(2).
+               05 FILLER PIC X(7).
+
+           LINKAGE SECTION.
+           01 LK-OPERATOR-ID PIC X(10).
+           01 LK-PROGRAM-NAME PIC X(20).
+
+       PROCEDURE DIVISION USING LK-OPERATOR-ID LK-PROGRAM-NAME.
+       MAIN-PROCEDURE.
+            MAIN.
+               MOVE SPACES TO WS-ENV-SCRATCH.
+               ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "RUN_LOG_FILE"
+                   ON EXCEPTION
+                       CONTINUE
+                   NOT ON EXCEPTION
+                       MOVE WS-ENV-SCRATCH TO WS-RUN-LOG-PATH
+               END-ACCEPT.
+               MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME.
+               OPEN EXTEND RUN-LOG-FILE.
+               IF WS-RUN-LOG-STATUS = "35" THEN
+                   OPEN OUTPUT RUN-LOG-FILE
+                   CLOSE RUN-LOG-FILE
+                   OPEN EXTEND RUN-LOG-FILE
+               END-IF.
+               MOVE SPACES TO RUN-LOG-REC.
+               STRING LK-OPERATOR-ID DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      LK-PROGRAM-NAME DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-LOG-YEAR DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-LOG-MONTH DELIMITED BY SIZE
+                      "-" DELIMITED BY SIZE
+                      WS-LOG-DAY DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      WS-LOG-HOUR DELIMITED BY SIZE
+                      ":" DELIMITED BY SIZE
+                      WS-LOG-MINUTE DELIMITED BY SIZE
+                      ":" DELIMITED BY SIZE
+                      WS-LOG-SECOND DELIMITED BY SIZE
+                      INTO RUN-LOG-REC.
+               WRITE RUN-LOG-REC.
+               CLOSE RUN-LOG-FILE.
+               GOBACK.
+
+       END PROGRAM RUN-LOG.
