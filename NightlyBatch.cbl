@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Author: Aleksander Berezowski
+      * Purpose: Run the nightly batch window (calcs, roster extract,
+      *          grade placement) as a single job, in order. Signs on
+      *          once and exports OPERATOR_ID/CALC_RUN_MODE so each
+      *          sub-program runs unattended instead of re-prompting.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPERATOR-ID PIC X(10).
+       01 WS-ENV-NAME PIC X(20).
+       01 WS-ENV-VALUE PIC X(20).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MAIN.
+               DISPLAY "Enter operator ID:"
+               ACCEPT WS-OPERATOR-ID.
+               MOVE "OPERATOR_ID" TO WS-ENV-NAME.
+               MOVE WS-OPERATOR-ID TO WS-ENV-VALUE.
+               DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+               DISPLAY WS-ENV-VALUE UPON ENVIRONMENT-VALUE.
+               MOVE "CALC_RUN_MODE" TO WS-ENV-NAME.
+               MOVE "B" TO WS-ENV-VALUE.
+               DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+               DISPLAY WS-ENV-VALUE UPON ENVIRONMENT-VALUE.
+               DISPLAY "NIGHTLY-BATCH: starting CALCULATOR".
+               CALL "CALCULATOR".
+               DISPLAY "NIGHTLY-BATCH: starting READING-FILES".
+               CALL "READING-FILES".
+               DISPLAY "NIGHTLY-BATCH: starting STUDENT-BATCH".
+               CALL "STUDENT-BATCH".
+               DISPLAY "NIGHTLY-BATCH: complete".
+               STOP RUN.
+
+       END PROGRAM NIGHTLY-BATCH.
