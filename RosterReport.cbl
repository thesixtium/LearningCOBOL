@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: Aleksander Berezowski
+      * Purpose: Format the SCHOOL roster extract as a paginated,
+      *          printable report with headers and page breaks.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER-REPORT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT SCHOOL ASSIGN DYNAMIC WS-SCHOOL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ROSTER-PRINT ASSIGN DYNAMIC WS-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD SCHOOL.
+           01 SCHOOL-RECORD.
+               COPY "SchoolRecord.cpy".
+
+           FD ROSTER-PRINT.
+           01 PRINT-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-SCHOOL-PATH PIC X(100) VALUE
+               "C:/Users/Sixtium/Documents/Learning/COBOL/WritingFiles.t
+      -        "xt".
+           01 WS-REPORT-PATH PIC X(100) VALUE
+               "C:/Users/Sixtium/Documents/Learning/COBOL/RosterReport.t
+      -        "xt".
+           01 WS-EOF PIC A(1) VALUE "N".
+           01 WS-LINE-COUNT PIC 9(2) VALUE 0.
+           01 WS-LINES-PER-PAGE PIC 9(2) VALUE 60.
+           01 WS-PAGE-NUMBER PIC 9(3) VALUE 0.
+           01 OperatorId PIC X(10).
+           01 WS-PROGRAM-NAME PIC X(20) VALUE "ROSTER-REPORT".
+           01 WS-ENV-SCRATCH PIC X(100).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MAIN.
+               DISPLAY "Enter operator ID:"
+               ACCEPT OperatorId.
+               CALL "RUN-LOG" USING OperatorId, WS-PROGRAM-NAME.
+               MOVE SPACES TO WS-ENV-SCRATCH.
+               ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT "SCHOOL_FILE"
+                   ON EXCEPTION
+                       CONTINUE
+                   NOT ON EXCEPTION
+                       MOVE WS-ENV-SCRATCH TO WS-SCHOOL-PATH
+               END-ACCEPT.
+               MOVE SPACES TO WS-ENV-SCRATCH.
+               ACCEPT WS-ENV-SCRATCH FROM ENVIRONMENT
+                       "ROSTER_REPORT_FILE"
+                   ON EXCEPTION
+                       CONTINUE
+                   NOT ON EXCEPTION
+                       MOVE WS-ENV-SCRATCH TO WS-REPORT-PATH
+               END-ACCEPT.
+               OPEN INPUT SCHOOL.
+               OPEN OUTPUT ROSTER-PRINT.
+               PERFORM PRINT-HEADERS.
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ SCHOOL
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END PERFORM PRINT-DETAIL-LINE
+                   END-READ
+               END-PERFORM.
+               CLOSE SCHOOL.
+               CLOSE ROSTER-PRINT.
+               GOBACK.
+
+            PRINT-HEADERS.
+               ADD 1 TO WS-PAGE-NUMBER.
+               MOVE 0 TO WS-LINE-COUNT.
+               MOVE SPACES TO PRINT-LINE.
+               STRING "SCHOOL ROSTER REPORT" DELIMITED BY SIZE
+                      "     Page " DELIMITED BY SIZE
+                      WS-PAGE-NUMBER DELIMITED BY SIZE
+                      INTO PRINT-LINE.
+               WRITE PRINT-LINE.
+               MOVE SPACES TO PRINT-LINE.
+               WRITE PRINT-LINE.
+               MOVE SPACES TO PRINT-LINE.
+               STRING "ID     NAME                       GRADE  "
+                      DELIMITED BY SIZE
+                      "ENROLLED  STATUS" DELIMITED BY SIZE
+                      INTO PRINT-LINE.
+               WRITE PRINT-LINE.
+               MOVE ALL "-" TO PRINT-LINE.
+               WRITE PRINT-LINE.
+               ADD 4 TO WS-LINE-COUNT.
+
+            PRINT-DETAIL-LINE.
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE THEN
+                   PERFORM PRINT-HEADERS
+               END-IF.
+               MOVE SPACES TO PRINT-LINE.
+               STRING SCHOOL-STUDENT-ID DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      SCHOOL-NAME DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      SCHOOL-GRADE-LEVEL DELIMITED BY SIZE
+                      "     " DELIMITED BY SIZE
+                      SCHOOL-ENROLLMENT-DATE DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      SCHOOL-STATUS DELIMITED BY SIZE
+                      INTO PRINT-LINE.
+               WRITE PRINT-LINE.
+               ADD 1 TO WS-LINE-COUNT.
+
+       END PROGRAM ROSTER-REPORT.
